@@ -4,15 +4,37 @@
        ENVIRONMENT DIVISION.
            INPUT-OUTPUT SECTION.
            FILE-CONTROL.
-             SELECT FI-IN-ITEMS ASSIGN "in.dat"
-               ORGANISATION IS LINE SEQUENTIAL.
-             SELECT FI-OUT-ITEMS ASSIGN "out.dat"
-               ORGANISATION IS LINE SEQUENTIAL.
+             SELECT FI-IN-ITEMS ASSIGN DYNAMIC WS-IN-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL.
+             SELECT FI-OUT-ITEMS ASSIGN DYNAMIC WS-OUT-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL.
+             SELECT FI-AUDIT-OUT ASSIGN "audit.dat"
+               ORGANIZATION IS LINE SEQUENTIAL.
+             SELECT FI-BAD-IN ASSIGN "bad-in.dat"
+               ORGANIZATION IS LINE SEQUENTIAL.
+             SELECT FI-RECON-OUT ASSIGN "recon.dat"
+               ORGANIZATION IS LINE SEQUENTIAL.
+             SELECT FI-CHECKPOINT ASSIGN "checkpoint.dat"
+               ORGANIZATION IS LINE SEQUENTIAL.
+             SELECT FI-REORDER-OUT ASSIGN "reorder.dat"
+               ORGANIZATION IS LINE SEQUENTIAL.
+             SELECT FI-RULES-IN ASSIGN "rules.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RULES-STATUS.
 
        DATA DIVISION.
            FILE SECTION.
            FD FI-IN-ITEMS.
-           01 FS-IN-ITEM PIC X(60).
+           01 FS-IN-ITEM.
+             05 IN-SELL-IN PIC S9(3) SIGN LEADING SEPARATE.
+             05 FILLER PIC X.
+             05 IN-QUALITY PIC S9(3) SIGN LEADING SEPARATE.
+             05 FILLER PIC X.
+             05 IN-ITEM-NAME PIC X(50).
+             05 FILLER PIC X.
+             05 IN-QUALITY-FLOOR PIC S9(3) SIGN LEADING SEPARATE.
+             05 FILLER PIC X.
+             05 IN-SOURCE-SYSTEM PIC X(4).
            FD FI-OUT-ITEMS.
            01 FS-OUT-ITEM.
              05 SELL-IN PIC S9(3) SIGN IS LEADING SEPARATE CHARACTER.
@@ -20,78 +42,509 @@
              05 QUALITY PIC S9(3) SIGN IS LEADING SEPARATE CHARACTER.
              05 FILLER PIC X VALUE SPACE.
              05 ITEM-NAME PIC X(50).
+           FD FI-AUDIT-OUT.
+           01 FS-AUDIT-REC.
+             05 AUD-ITEM-NAME PIC X(50).
+             05 FILLER PIC X VALUE SPACE.
+             05 AUD-PARAGRAPH PIC X(20).
+             05 FILLER PIC X VALUE SPACE.
+             05 AUD-BEF-SELL-IN PIC S9(3) SIGN LEADING SEPARATE.
+             05 FILLER PIC X VALUE SPACE.
+             05 AUD-BEF-QUALITY PIC S9(3) SIGN LEADING SEPARATE.
+             05 FILLER PIC X VALUE SPACE.
+             05 AUD-AFT-SELL-IN PIC S9(3) SIGN LEADING SEPARATE.
+             05 FILLER PIC X VALUE SPACE.
+             05 AUD-AFT-QUALITY PIC S9(3) SIGN LEADING SEPARATE.
+             05 FILLER PIC X VALUE SPACE.
+             05 AUD-SOURCE-SYSTEM PIC X(4).
+           FD FI-BAD-IN.
+           01 FS-BAD-REC.
+             05 BAD-RAW-RECORD PIC X(70).
+             05 FILLER PIC X VALUE SPACE.
+             05 BAD-REASON-TEXT PIC X(30).
+           FD FI-RECON-OUT.
+           01 RC-LINE PIC X(80).
+           FD FI-CHECKPOINT.
+           01 CP-LINE.
+             05 CP-RECORD-COUNT PIC 9(8).
+             05 FILLER PIC X.
+             05 CP-CNT-AGED-BRIE PIC 9(6).
+             05 FILLER PIC X.
+             05 CP-CNT-BACKSTAGE PIC 9(6).
+             05 FILLER PIC X.
+             05 CP-CNT-SULFURAS PIC 9(6).
+             05 FILLER PIC X.
+             05 CP-CNT-CONJURED PIC 9(6).
+             05 FILLER PIC X.
+             05 CP-CNT-NORMAL PIC 9(6).
+             05 FILLER PIC X.
+             05 CP-CNT-FLOOR-PROT PIC 9(6).
+             05 FILLER PIC X.
+             05 CP-QUALITY-GAINED PIC S9(8) SIGN LEADING SEPARATE.
+             05 FILLER PIC X.
+             05 CP-QUALITY-LOST PIC S9(8) SIGN LEADING SEPARATE.
+             05 FILLER PIC X.
+             05 CP-CNT-THRESHOLD-HIT PIC 9(6).
+             05 FILLER PIC X.
+             05 CP-REJECT-COUNT PIC 9(6).
+           FD FI-REORDER-OUT.
+           01 RO-REC.
+             05 RO-ITEM-NAME PIC X(50).
+             05 FILLER PIC X VALUE SPACE.
+             05 RO-SELL-IN PIC S9(3) SIGN LEADING SEPARATE.
+             05 FILLER PIC X VALUE SPACE.
+             05 RO-QUALITY PIC S9(3) SIGN LEADING SEPARATE.
+             05 FILLER PIC X VALUE SPACE.
+             05 RO-REASON PIC X(20).
+           FD FI-RULES-IN.
+           01 RULESIN-REC.
+             05 RULESIN-NAME-PREFIX PIC X(20).
+             05 FILLER PIC X.
+             05 RULESIN-PREFIX-LEN PIC 9(2).
+             05 FILLER PIC X.
+             05 RULESIN-CATEGORY PIC X(10).
+             05 FILLER PIC X.
+             05 RULESIN-THRESH-1 PIC S9(3) SIGN LEADING SEPARATE.
+             05 FILLER PIC X.
+             05 RULESIN-THRESH-2 PIC S9(3) SIGN LEADING SEPARATE.
+             05 FILLER PIC X.
+             05 RULESIN-DELTA-1 PIC S9(2) SIGN LEADING SEPARATE.
+             05 FILLER PIC X.
+             05 RULESIN-DELTA-2 PIC S9(2) SIGN LEADING SEPARATE.
+             05 FILLER PIC X.
+             05 RULESIN-DELTA-3 PIC S9(2) SIGN LEADING SEPARATE.
+             05 FILLER PIC X.
+             05 RULESIN-DELTA-DEFAULT PIC S9(2) SIGN LEADING SEPARATE.
+             05 FILLER PIC X.
+             05 RULESIN-FIXED-QUALITY PIC S9(3) SIGN LEADING SEPARATE.
+             05 FILLER PIC X.
+             05 RULESIN-NO-SELLIN-DECAY PIC X.
+             05 FILLER PIC X.
+             05 RULESIN-NO-QUALITY-CAP PIC X.
+
+           WORKING-STORAGE SECTION.
+           01 WS-AUDIT-FLAGS.
+             05 WS-PARAGRAPH-NAME PIC X(20) VALUE SPACES.
+             05 WS-BEF-SELL-IN PIC S9(3) SIGN LEADING SEPARATE.
+             05 WS-BEF-QUALITY PIC S9(3) SIGN LEADING SEPARATE.
+           01 WS-REJECT-FLAGS.
+             05 WS-REJECT-REASON PIC X(30) VALUE SPACES.
+             05 WS-REJECT-COUNT PIC 9(6) VALUE 0.
+           01 WS-CONTROL-TOTALS.
+             05 WS-CNT-AGED-BRIE PIC 9(6) VALUE 0.
+             05 WS-CNT-BACKSTAGE PIC 9(6) VALUE 0.
+             05 WS-CNT-SULFURAS PIC 9(6) VALUE 0.
+             05 WS-CNT-CONJURED PIC 9(6) VALUE 0.
+             05 WS-CNT-NORMAL PIC 9(6) VALUE 0.
+             05 WS-CNT-FLOOR-PROT PIC 9(6) VALUE 0.
+             05 WS-QUALITY-GAINED PIC S9(8) VALUE 0.
+             05 WS-QUALITY-LOST PIC S9(8) VALUE 0.
+             05 WS-CNT-THRESHOLD-HIT PIC 9(6) VALUE 0.
+             05 WS-QUALITY-DELTA PIC S9(4) VALUE 0.
+             05 WS-QUALITY-FLOOR PIC S9(3) VALUE 0.
+           01 WS-RC-EDIT-FIELDS.
+             05 WS-RC-COUNT-ED PIC ZZZ,ZZ9.
+             05 WS-RC-AMOUNT-ED PIC -ZZ,ZZZ,ZZ9.
+           01 WS-RESTART-PARMS.
+             05 WS-PARM-TEXT PIC X(8) VALUE SPACES.
+             05 WS-RESTART-FROM PIC 9(8) VALUE 0.
+             05 WS-RECORD-COUNT PIC 9(8) VALUE 0.
+             05 WS-CHECKPOINT-INTERVAL PIC 9(8) VALUE 1000.
+             05 WS-CHECKPOINT-FOUND PIC X VALUE "N".
+           01 WS-DATE-PARMS.
+             05 WS-RUN-DATE PIC X(8) VALUE SPACES.
+             05 WS-ARG-NUM PIC 9(2) VALUE 0.
+           01 WS-DYNAMIC-FILENAMES.
+             05 WS-IN-FILENAME PIC X(20) VALUE "in.dat".
+             05 WS-OUT-FILENAME PIC X(20) VALUE "out.dat".
+           COPY RULES.
 
        PROCEDURE DIVISION.
-           OPEN INPUT FI-IN-ITEMS OUTPUT FI-OUT-ITEMS.
-          
+           PERFORM 0050-INIT-RULES-TABLE.
+           PERFORM 0060-GET-RUN-PARMS.
+           IF WS-RESTART-FROM > 0
+               PERFORM 0092-RESTORE-CHECKPOINT-TOTALS
+               OPEN INPUT FI-IN-ITEMS
+               OPEN EXTEND FI-OUT-ITEMS FI-AUDIT-OUT FI-BAD-IN
+                           FI-RECON-OUT FI-CHECKPOINT FI-REORDER-OUT
+               PERFORM 0090-REPOSITION-INPUT
+           ELSE
+               OPEN INPUT FI-IN-ITEMS
+               OPEN OUTPUT FI-OUT-ITEMS FI-AUDIT-OUT FI-BAD-IN
+                           FI-RECON-OUT FI-CHECKPOINT FI-REORDER-OUT
+           END-IF.
+           GO TO 0100-START.
+
+       0050-INIT-RULES-TABLE.
+           OPEN INPUT FI-RULES-IN.
+           IF WS-RULES-STATUS NOT = "00"
+               DISPLAY "GILDED-ROSE: CANNOT OPEN RULES.DAT, STATUS="
+                   WS-RULES-STATUS
+               STOP RUN
+           END-IF.
+           MOVE 0 TO WS-RULE-COUNT.
+           SET RULE-IDX TO 1.
+           PERFORM UNTIL 1 = 2
+               READ FI-RULES-IN
+                   AT END EXIT PERFORM
+               END-READ
+               IF WS-RULE-COUNT >= 6
+                   DISPLAY "GILDED-ROSE: RULES.DAT HAS MORE THAN 6 "
+                       "ENTRIES, WS-RULES-TABLE CANNOT HOLD ANY MORE"
+                   STOP RUN
+               END-IF
+               MOVE RULESIN-NAME-PREFIX TO RULE-NAME-PREFIX(RULE-IDX)
+               MOVE RULESIN-PREFIX-LEN TO RULE-PREFIX-LEN(RULE-IDX)
+               MOVE RULESIN-CATEGORY TO RULE-CATEGORY(RULE-IDX)
+               MOVE RULESIN-THRESH-1 TO RULE-THRESH-1(RULE-IDX)
+               MOVE RULESIN-THRESH-2 TO RULE-THRESH-2(RULE-IDX)
+               MOVE RULESIN-DELTA-1 TO RULE-DELTA-1(RULE-IDX)
+               MOVE RULESIN-DELTA-2 TO RULE-DELTA-2(RULE-IDX)
+               MOVE RULESIN-DELTA-3 TO RULE-DELTA-3(RULE-IDX)
+               MOVE RULESIN-DELTA-DEFAULT
+                   TO RULE-DELTA-DEFAULT(RULE-IDX)
+               MOVE RULESIN-FIXED-QUALITY
+                   TO RULE-FIXED-QUALITY(RULE-IDX)
+               MOVE RULESIN-NO-SELLIN-DECAY
+                   TO RULE-NO-SELLIN-DECAY(RULE-IDX)
+               MOVE RULESIN-NO-QUALITY-CAP
+                   TO RULE-NO-QUALITY-CAP(RULE-IDX)
+               ADD 1 TO WS-RULE-COUNT
+               SET RULE-IDX UP BY 1
+           END-PERFORM.
+           CLOSE FI-RULES-IN.
+
+       0060-GET-RUN-PARMS.
+           MOVE 1 TO WS-ARG-NUM.
+           DISPLAY WS-ARG-NUM UPON ARGUMENT-NUMBER.
+           MOVE SPACES TO WS-RUN-DATE.
+           ACCEPT WS-RUN-DATE FROM ARGUMENT-VALUE
+               ON EXCEPTION
+                   CONTINUE
+           END-ACCEPT.
+           IF WS-RUN-DATE IS NUMERIC
+               STRING "in-" WS-RUN-DATE ".dat" DELIMITED BY SIZE
+                   INTO WS-IN-FILENAME
+               STRING "out-" WS-RUN-DATE ".dat" DELIMITED BY SIZE
+                   INTO WS-OUT-FILENAME
+           ELSE
+               MOVE SPACES TO WS-RUN-DATE
+           END-IF.
+           MOVE 2 TO WS-ARG-NUM.
+           DISPLAY WS-ARG-NUM UPON ARGUMENT-NUMBER.
+           MOVE SPACES TO WS-PARM-TEXT.
+           ACCEPT WS-PARM-TEXT FROM ARGUMENT-VALUE
+               ON EXCEPTION
+                   CONTINUE
+           END-ACCEPT.
+           IF WS-PARM-TEXT(1:1) IS NUMERIC
+               MOVE FUNCTION NUMVAL(WS-PARM-TEXT) TO WS-RESTART-FROM
+           END-IF.
+
+       0105-MATCH-RULE.
+           PERFORM VARYING RULE-IDX FROM 1 BY 1
+                   UNTIL RULE-IDX > WS-RULE-COUNT
+               IF RULE-PREFIX-LEN(RULE-IDX) = 0
+                   EXIT PERFORM
+               ELSE IF ITEM-NAME(1:RULE-PREFIX-LEN(RULE-IDX)) =
+                       RULE-NAME-PREFIX(RULE-IDX)
+                       (1:RULE-PREFIX-LEN(RULE-IDX))
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM.
+
+       0092-RESTORE-CHECKPOINT-TOTALS.
+           MOVE "N" TO WS-CHECKPOINT-FOUND.
+           OPEN INPUT FI-CHECKPOINT.
+           PERFORM UNTIL 1 = 2
+               READ FI-CHECKPOINT
+                   AT END EXIT PERFORM
+               END-READ
+               IF CP-RECORD-COUNT = WS-RESTART-FROM
+                   MOVE CP-CNT-AGED-BRIE TO WS-CNT-AGED-BRIE
+                   MOVE CP-CNT-BACKSTAGE TO WS-CNT-BACKSTAGE
+                   MOVE CP-CNT-SULFURAS TO WS-CNT-SULFURAS
+                   MOVE CP-CNT-CONJURED TO WS-CNT-CONJURED
+                   MOVE CP-CNT-NORMAL TO WS-CNT-NORMAL
+                   MOVE CP-CNT-FLOOR-PROT TO WS-CNT-FLOOR-PROT
+                   MOVE CP-QUALITY-GAINED TO WS-QUALITY-GAINED
+                   MOVE CP-QUALITY-LOST TO WS-QUALITY-LOST
+                   MOVE CP-CNT-THRESHOLD-HIT TO WS-CNT-THRESHOLD-HIT
+                   MOVE CP-REJECT-COUNT TO WS-REJECT-COUNT
+                   MOVE "Y" TO WS-CHECKPOINT-FOUND
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM.
+           CLOSE FI-CHECKPOINT.
+           IF WS-CHECKPOINT-FOUND NOT = "Y"
+               DISPLAY "GILDED-ROSE: RESTART-FROM " WS-RESTART-FROM
+                   " DOES NOT MATCH ANY CHECKPOINT.DAT ENTRY"
+               STOP RUN
+           END-IF.
+
+       0090-REPOSITION-INPUT.
+           PERFORM UNTIL WS-RECORD-COUNT >= WS-RESTART-FROM
+               READ FI-IN-ITEMS
+                   AT END GO TO 0200-END
+               END-READ
+               ADD 1 TO WS-RECORD-COUNT
+           END-PERFORM.
+
+       0095-VALIDATE-INPUT.
+           MOVE SPACES TO WS-REJECT-REASON.
+           IF IN-ITEM-NAME = SPACES
+               MOVE "E1-BLANK ITEM NAME" TO WS-REJECT-REASON
+           ELSE IF IN-SELL-IN NOT NUMERIC
+               MOVE "E2-SELL-IN NOT NUMERIC" TO WS-REJECT-REASON
+           ELSE IF IN-QUALITY NOT NUMERIC
+               MOVE "E3-QUALITY NOT NUMERIC" TO WS-REJECT-REASON
+           END-IF.
+
+       0098-REJECT-WRITE.
+           MOVE SPACES TO FS-BAD-REC.
+           MOVE FS-IN-ITEM TO BAD-RAW-RECORD.
+           MOVE WS-REJECT-REASON TO BAD-REASON-TEXT.
+           WRITE FS-BAD-REC.
+           ADD 1 TO WS-REJECT-COUNT.
+
+       0099-CHECK-CHECKPOINT.
+           IF FUNCTION MOD(WS-RECORD-COUNT WS-CHECKPOINT-INTERVAL) = 0
+               PERFORM 0099-WRITE-CHECKPOINT
+           END-IF.
+
+       0099-WRITE-CHECKPOINT.
+           MOVE SPACES TO CP-LINE.
+           MOVE WS-RECORD-COUNT TO CP-RECORD-COUNT.
+           MOVE WS-CNT-AGED-BRIE TO CP-CNT-AGED-BRIE.
+           MOVE WS-CNT-BACKSTAGE TO CP-CNT-BACKSTAGE.
+           MOVE WS-CNT-SULFURAS TO CP-CNT-SULFURAS.
+           MOVE WS-CNT-CONJURED TO CP-CNT-CONJURED.
+           MOVE WS-CNT-NORMAL TO CP-CNT-NORMAL.
+           MOVE WS-CNT-FLOOR-PROT TO CP-CNT-FLOOR-PROT.
+           MOVE WS-QUALITY-GAINED TO CP-QUALITY-GAINED.
+           MOVE WS-QUALITY-LOST TO CP-QUALITY-LOST.
+           MOVE WS-CNT-THRESHOLD-HIT TO CP-CNT-THRESHOLD-HIT.
+           MOVE WS-REJECT-COUNT TO CP-REJECT-COUNT.
+           WRITE CP-LINE.
+
        0100-START.
            READ FI-IN-ITEMS END GO TO 0200-END.
+           ADD 1 TO WS-RECORD-COUNT.
+           PERFORM 0095-VALIDATE-INPUT.
+           IF WS-REJECT-REASON NOT = SPACES
+               PERFORM 0098-REJECT-WRITE
+               PERFORM 0099-CHECK-CHECKPOINT
+               GO TO 0100-START
+           END-IF.
            MOVE FS-IN-ITEM TO FS-OUT-ITEM.
-           IF ITEM-NAME(1:8) NOT = "Sulfuras" 
+           PERFORM 0105-MATCH-RULE.
+           MOVE SELL-IN TO WS-BEF-SELL-IN.
+           MOVE QUALITY TO WS-BEF-QUALITY.
+           IF RULE-NO-SELLIN-DECAY(RULE-IDX) NOT = "Y"
                SUBTRACT 1 FROM SELL-IN
            END-IF.
-           IF ITEM-NAME = "Aged Brie"
-              PERFORM 0110-AGED-BRIE
-           ELSE IF ITEM-NAME(1:16) = "Backstage passes"
-               PERFORM 0120-BACKSTAGE-PASS
-           ELSE IF ITEM-NAME(1:8) = "Sulfuras"
-               PERFORM 0130-SULFURAS
-           ELSE IF ITEM-NAME(1:8) = "Conjured"
-               PERFORM 0140-CONJURED
-           ELSE 
-               PERFORM 0150-NORMAL-ITEMS
-           END-IF.
-      
+           EVALUATE RULE-CATEGORY(RULE-IDX)
+               WHEN "AGEDBRIE"
+                   PERFORM 0110-AGED-BRIE
+               WHEN "BACKSTAGE"
+                   PERFORM 0120-BACKSTAGE-PASS
+               WHEN "SULFURAS"
+                   PERFORM 0130-SULFURAS
+               WHEN "CONJURED"
+                   PERFORM 0140-CONJURED
+               WHEN "FLOORPROT"
+                   PERFORM 0145-FLOOR-PROTECTED
+               WHEN OTHER
+                   PERFORM 0150-NORMAL-ITEMS
+           END-EVALUATE.
+
        0110-AGED-BRIE.
-           ADD 1 TO QUALITY.
+           MOVE "0110-AGED-BRIE" TO WS-PARAGRAPH-NAME.
+           ADD RULE-DELTA-DEFAULT(RULE-IDX) TO QUALITY.
+           ADD 1 TO WS-CNT-AGED-BRIE.
            PERFORM 0160-WRITE.
-       
+
        0120-BACKSTAGE-PASS.
+           MOVE "0120-BACKSTAGE-PASS" TO WS-PARAGRAPH-NAME.
            IF SELL-IN = 0
                   SET QUALITY TO 0
-             ELSE IF SELL-IN < 11
-                   ADD 2 TO QUALITY
-             ELSE IF SELL-IN < 6
-                    ADD 3 TO QUALITY
+             ELSE IF SELL-IN < RULE-THRESH-1(RULE-IDX)
+                   ADD RULE-DELTA-1(RULE-IDX) TO QUALITY
+             ELSE IF SELL-IN < RULE-THRESH-2(RULE-IDX)
+                    ADD RULE-DELTA-2(RULE-IDX) TO QUALITY
              ELSE IF SELL-IN < 0
-                    SUBTRACT 2 FROM QUALITY
-             ELSE 
-                    ADD 1 TO QUALITY
+                    SUBTRACT RULE-DELTA-3(RULE-IDX) FROM QUALITY
+             ELSE
+                    ADD RULE-DELTA-DEFAULT(RULE-IDX) TO QUALITY
            END-IF.
+           ADD 1 TO WS-CNT-BACKSTAGE.
            PERFORM 0160-WRITE.
 
        0130-SULFURAS.
-           SET QUALITY TO 80.
+           MOVE "0130-SULFURAS" TO WS-PARAGRAPH-NAME.
+           SET QUALITY TO RULE-FIXED-QUALITY(RULE-IDX).
+           ADD 1 TO WS-CNT-SULFURAS.
            PERFORM 0160-WRITE.
 
        0140-CONJURED.
+           MOVE "0140-CONJURED" TO WS-PARAGRAPH-NAME.
+           IF SELL-IN >= 0
+               SUBTRACT RULE-DELTA-1(RULE-IDX) FROM QUALITY
+              ELSE
+               SUBTRACT RULE-DELTA-2(RULE-IDX) FROM QUALITY
+           END-IF.
+           ADD 1 TO WS-CNT-CONJURED.
+           PERFORM 0160-WRITE.
+
+       0145-FLOOR-PROTECTED.
+           MOVE "0145-FLOOR-PROTECTED" TO WS-PARAGRAPH-NAME.
            IF SELL-IN >= 0
-               SUBTRACT 2 FROM QUALITY
-              ELSE 
-               SUBTRACT 4 FROM QUALITY
+               SUBTRACT RULE-DELTA-1(RULE-IDX) FROM QUALITY
+              ELSE
+               SUBTRACT RULE-DELTA-2(RULE-IDX) FROM QUALITY
+           END-IF.
+           IF IN-QUALITY-FLOOR IS NUMERIC
+               MOVE IN-QUALITY-FLOOR TO WS-QUALITY-FLOOR
+           ELSE
+               MOVE 0 TO WS-QUALITY-FLOOR
            END-IF.
+           IF QUALITY < WS-QUALITY-FLOOR
+               AND WS-BEF-QUALITY >= WS-QUALITY-FLOOR
+               MOVE WS-QUALITY-FLOOR TO QUALITY
+           END-IF.
+           ADD 1 TO WS-CNT-FLOOR-PROT.
            PERFORM 0160-WRITE.
-       
+
        0150-NORMAL-ITEMS.
+           MOVE "0150-NORMAL-ITEMS" TO WS-PARAGRAPH-NAME.
            IF SELL-IN >= 0
-               SUBTRACT 1 FROM QUALITY
-           ELSE 
-               SUBTRACT 2 FROM QUALITY
+               SUBTRACT RULE-DELTA-1(RULE-IDX) FROM QUALITY
+           ELSE
+               SUBTRACT RULE-DELTA-2(RULE-IDX) FROM QUALITY
            END-IF.
+           ADD 1 TO WS-CNT-NORMAL.
            PERFORM 0160-WRITE.
 
        0160-WRITE.
-           IF ITEM-NAME(1:8) NOT = "Sulfuras" 
+           IF RULE-NO-QUALITY-CAP(RULE-IDX) NOT = "Y"
            AND QUALITY > 50
                SET QUALITY TO 50
-           END-IF. 
+           END-IF.
            WRITE FS-OUT-ITEM.
+           PERFORM 0162-AUDIT-WRITE.
+           PERFORM 0165-REORDER-CHECK.
+           PERFORM 0099-CHECK-CHECKPOINT.
            GO TO 0100-start.
 
+       0162-AUDIT-WRITE.
+           MOVE SPACES TO FS-AUDIT-REC.
+           MOVE ITEM-NAME TO AUD-ITEM-NAME.
+           MOVE WS-PARAGRAPH-NAME TO AUD-PARAGRAPH.
+           MOVE WS-BEF-SELL-IN TO AUD-BEF-SELL-IN.
+           MOVE WS-BEF-QUALITY TO AUD-BEF-QUALITY.
+           MOVE SELL-IN TO AUD-AFT-SELL-IN.
+           MOVE QUALITY TO AUD-AFT-QUALITY.
+           MOVE IN-SOURCE-SYSTEM TO AUD-SOURCE-SYSTEM.
+           WRITE FS-AUDIT-REC.
+           COMPUTE WS-QUALITY-DELTA = QUALITY - WS-BEF-QUALITY.
+           IF WS-QUALITY-DELTA > 0
+               ADD WS-QUALITY-DELTA TO WS-QUALITY-GAINED
+           ELSE IF WS-QUALITY-DELTA < 0
+               SUBTRACT WS-QUALITY-DELTA FROM WS-QUALITY-LOST
+           END-IF.
+           IF QUALITY = 0 OR SELL-IN < 0
+               ADD 1 TO WS-CNT-THRESHOLD-HIT
+           END-IF.
+
+       0165-REORDER-CHECK.
+           IF QUALITY <= 10
+               MOVE SPACES TO RO-REC
+               MOVE ITEM-NAME TO RO-ITEM-NAME
+               MOVE SELL-IN TO RO-SELL-IN
+               MOVE QUALITY TO RO-QUALITY
+               MOVE "LOW QUALITY" TO RO-REASON
+               WRITE RO-REC
+           ELSE IF SELL-IN < 0
+               AND RULE-NO-SELLIN-DECAY(RULE-IDX) NOT = "Y"
+               MOVE SPACES TO RO-REC
+               MOVE ITEM-NAME TO RO-ITEM-NAME
+               MOVE SELL-IN TO RO-SELL-IN
+               MOVE QUALITY TO RO-QUALITY
+               MOVE "NEGATIVE SELL-IN" TO RO-REASON
+               WRITE RO-REC
+           END-IF.
+
        0200-END.
+           PERFORM 0205-WRITE-RECON-REPORT.
            CLOSE FI-IN-ITEMS.
            CLOSE FI-OUT-ITEMS.
+           CLOSE FI-AUDIT-OUT.
+           CLOSE FI-BAD-IN.
+           CLOSE FI-RECON-OUT.
+           CLOSE FI-CHECKPOINT.
+           CLOSE FI-REORDER-OUT.
+           DISPLAY "GILDED-ROSE: " WS-REJECT-COUNT
+               " RECORD(S) REJECTED".
+           STOP RUN.
 
-
-
-
+       0205-WRITE-RECON-REPORT.
+           MOVE SPACES TO RC-LINE.
+           MOVE "GILDED-ROSE NIGHTLY RUN - CONTROL TOTALS" TO RC-LINE.
+           WRITE RC-LINE.
+           IF WS-RUN-DATE NOT = SPACES
+               MOVE SPACES TO RC-LINE
+               STRING "BUSINESS DATE................... " WS-RUN-DATE
+                   DELIMITED BY SIZE INTO RC-LINE
+               WRITE RC-LINE
+           END-IF.
+           MOVE WS-CNT-AGED-BRIE TO WS-RC-COUNT-ED.
+           MOVE SPACES TO RC-LINE.
+           STRING "AGED BRIE ITEMS PROCESSED....... " WS-RC-COUNT-ED
+               DELIMITED BY SIZE INTO RC-LINE.
+           WRITE RC-LINE.
+           MOVE WS-CNT-BACKSTAGE TO WS-RC-COUNT-ED.
+           MOVE SPACES TO RC-LINE.
+           STRING "BACKSTAGE PASS ITEMS PROCESSED.. " WS-RC-COUNT-ED
+               DELIMITED BY SIZE INTO RC-LINE.
+           WRITE RC-LINE.
+           MOVE WS-CNT-SULFURAS TO WS-RC-COUNT-ED.
+           MOVE SPACES TO RC-LINE.
+           STRING "SULFURAS ITEMS PROCESSED........ " WS-RC-COUNT-ED
+               DELIMITED BY SIZE INTO RC-LINE.
+           WRITE RC-LINE.
+           MOVE WS-CNT-CONJURED TO WS-RC-COUNT-ED.
+           MOVE SPACES TO RC-LINE.
+           STRING "CONJURED ITEMS PROCESSED........ " WS-RC-COUNT-ED
+               DELIMITED BY SIZE INTO RC-LINE.
+           WRITE RC-LINE.
+           MOVE WS-CNT-NORMAL TO WS-RC-COUNT-ED.
+           MOVE SPACES TO RC-LINE.
+           STRING "NORMAL ITEMS PROCESSED........... " WS-RC-COUNT-ED
+               DELIMITED BY SIZE INTO RC-LINE.
+           WRITE RC-LINE.
+           MOVE WS-CNT-FLOOR-PROT TO WS-RC-COUNT-ED.
+           MOVE SPACES TO RC-LINE.
+           STRING "FLOOR-PROTECTED ITEMS PROCESSED. " WS-RC-COUNT-ED
+               DELIMITED BY SIZE INTO RC-LINE.
+           WRITE RC-LINE.
+           MOVE WS-QUALITY-GAINED TO WS-RC-AMOUNT-ED.
+           MOVE SPACES TO RC-LINE.
+           STRING "TOTAL QUALITY POINTS GAINED..... " WS-RC-AMOUNT-ED
+               DELIMITED BY SIZE INTO RC-LINE.
+           WRITE RC-LINE.
+           MOVE WS-QUALITY-LOST TO WS-RC-AMOUNT-ED.
+           MOVE SPACES TO RC-LINE.
+           STRING "TOTAL QUALITY POINTS LOST....... " WS-RC-AMOUNT-ED
+               DELIMITED BY SIZE INTO RC-LINE.
+           WRITE RC-LINE.
+           MOVE WS-CNT-THRESHOLD-HIT TO WS-RC-COUNT-ED.
+           MOVE SPACES TO RC-LINE.
+           STRING "ITEMS AT ZERO QUALITY OR NEG "
+               "SELL-IN... " WS-RC-COUNT-ED
+               DELIMITED BY SIZE INTO RC-LINE.
+           WRITE RC-LINE.
+           MOVE WS-REJECT-COUNT TO WS-RC-COUNT-ED.
+           MOVE SPACES TO RC-LINE.
+           STRING "INPUT RECORDS REJECTED.......... " WS-RC-COUNT-ED
+               DELIMITED BY SIZE INTO RC-LINE.
+           WRITE RC-LINE.
