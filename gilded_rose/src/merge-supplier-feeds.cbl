@@ -0,0 +1,187 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. "merge-supplier-feeds".
+
+       ENVIRONMENT DIVISION.
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+             SELECT FI-SUPPLIER-A ASSIGN "supplier-a.dat"
+               ORGANIZATION IS LINE SEQUENTIAL.
+             SELECT FI-SUPPLIER-B ASSIGN "supplier-b.dat"
+               ORGANIZATION IS LINE SEQUENTIAL.
+             SELECT SD-MERGE-WORK ASSIGN "merge-work.dat".
+             SELECT FI-MERGED-OUT ASSIGN DYNAMIC WS-OUT-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL.
+             SELECT FI-MERGE-CONFLICTS ASSIGN "merge-conflicts.dat"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+           FILE SECTION.
+           FD FI-SUPPLIER-A.
+           01 FS-SUPPLIER-A-REC.
+             05 SUPA-SELL-IN PIC S9(3) SIGN LEADING SEPARATE.
+             05 FILLER PIC X.
+             05 SUPA-QUALITY PIC S9(3) SIGN LEADING SEPARATE.
+             05 FILLER PIC X.
+             05 SUPA-ITEM-NAME PIC X(50).
+             05 FILLER PIC X.
+             05 SUPA-QUALITY-FLOOR PIC S9(3) SIGN LEADING SEPARATE.
+           FD FI-SUPPLIER-B.
+           01 FS-SUPPLIER-B-REC.
+             05 SUPB-SELL-IN PIC S9(3) SIGN LEADING SEPARATE.
+             05 FILLER PIC X.
+             05 SUPB-QUALITY PIC S9(3) SIGN LEADING SEPARATE.
+             05 FILLER PIC X.
+             05 SUPB-ITEM-NAME PIC X(50).
+             05 FILLER PIC X.
+             05 SUPB-QUALITY-FLOOR PIC S9(3) SIGN LEADING SEPARATE.
+           SD SD-MERGE-WORK.
+           01 SW-REC.
+      *    SW-ITEM-NAME leads the sort key so every report for the same
+      *    item sorts together; SW-SOURCE-PRIORITY is the tiebreaker so
+      *    the higher-priority supplier's report always sorts first for
+      *    that item, regardless of which supplier's extract happened to
+      *    be read first or which file is physically longer.
+             05 SW-ITEM-NAME PIC X(50).
+             05 SW-SOURCE-PRIORITY PIC 9(2).
+             05 SW-SOURCE-SYSTEM PIC X(4).
+             05 SW-SELL-IN PIC S9(3) SIGN LEADING SEPARATE.
+             05 SW-QUALITY PIC S9(3) SIGN LEADING SEPARATE.
+             05 SW-QUALITY-FLOOR PIC S9(3) SIGN LEADING SEPARATE.
+           FD FI-MERGED-OUT.
+           01 FS-MERGED-REC.
+             05 MRG-SELL-IN PIC S9(3) SIGN LEADING SEPARATE.
+             05 FILLER PIC X.
+             05 MRG-QUALITY PIC S9(3) SIGN LEADING SEPARATE.
+             05 FILLER PIC X.
+             05 MRG-ITEM-NAME PIC X(50).
+             05 FILLER PIC X.
+             05 MRG-QUALITY-FLOOR PIC S9(3) SIGN LEADING SEPARATE.
+             05 FILLER PIC X.
+             05 MRG-SOURCE-SYSTEM PIC X(4).
+           FD FI-MERGE-CONFLICTS.
+           01 FS-CONFLICT-REC.
+             05 CONF-ITEM-NAME PIC X(50).
+             05 FILLER PIC X VALUE SPACE.
+             05 CONF-LOSING-SOURCE PIC X(4).
+             05 FILLER PIC X VALUE SPACE.
+             05 CONF-LOSING-SELL-IN PIC S9(3) SIGN LEADING SEPARATE.
+             05 FILLER PIC X VALUE SPACE.
+             05 CONF-LOSING-QUALITY PIC S9(3) SIGN LEADING SEPARATE.
+             05 FILLER PIC X VALUE SPACE.
+             05 CONF-WINNING-SOURCE PIC X(4).
+
+           WORKING-STORAGE SECTION.
+           01 WS-PRIOR-ITEM-NAME PIC X(50) VALUE LOW-VALUES.
+           01 WS-WINNING-SOURCE PIC X(4) VALUE SPACES.
+           01 WS-MERGE-COUNTS.
+             05 WS-SUPPLIER-A-COUNT PIC 9(6) VALUE 0.
+             05 WS-SUPPLIER-B-COUNT PIC 9(6) VALUE 0.
+             05 WS-MERGED-COUNT PIC 9(6) VALUE 0.
+             05 WS-CONFLICT-COUNT PIC 9(6) VALUE 0.
+           01 WS-RUN-PARMS.
+             05 WS-RUN-DATE PIC X(8) VALUE SPACES.
+             05 WS-ARG-NUM PIC 9(2) VALUE 0.
+           01 WS-RUN-FILENAMES.
+             05 WS-OUT-FILENAME PIC X(20) VALUE "in.dat".
+
+       PROCEDURE DIVISION.
+           PERFORM 0050-GET-RUN-PARMS.
+           SORT SD-MERGE-WORK
+               ON ASCENDING KEY SW-ITEM-NAME
+               ON ASCENDING KEY SW-SOURCE-PRIORITY
+               INPUT PROCEDURE IS 0100-LOAD-SUPPLIER-FEEDS
+               OUTPUT PROCEDURE IS 0200-WRITE-MERGED-OUTPUT.
+           DISPLAY "MERGE-SUPPLIER-FEEDS: " WS-SUPPLIER-A-COUNT
+               " FROM SUPA, " WS-SUPPLIER-B-COUNT " FROM SUPB, "
+               WS-MERGED-COUNT " MERGED TO " WS-OUT-FILENAME ", "
+               WS-CONFLICT-COUNT " CONFLICT(S) LOGGED".
+           STOP RUN.
+
+       0050-GET-RUN-PARMS.
+           MOVE 1 TO WS-ARG-NUM.
+           DISPLAY WS-ARG-NUM UPON ARGUMENT-NUMBER.
+           MOVE SPACES TO WS-RUN-DATE.
+           ACCEPT WS-RUN-DATE FROM ARGUMENT-VALUE
+               ON EXCEPTION
+                   CONTINUE
+           END-ACCEPT.
+           IF WS-RUN-DATE IS NUMERIC
+               STRING "in-" WS-RUN-DATE ".dat" DELIMITED BY SIZE
+                   INTO WS-OUT-FILENAME
+           ELSE
+               MOVE SPACES TO WS-RUN-DATE
+           END-IF.
+
+       0100-LOAD-SUPPLIER-FEEDS.
+           OPEN INPUT FI-SUPPLIER-A.
+           PERFORM UNTIL 1 = 2
+               READ FI-SUPPLIER-A
+                   AT END EXIT PERFORM
+               END-READ
+               MOVE SPACES TO SW-REC
+               MOVE SUPA-ITEM-NAME TO SW-ITEM-NAME
+               MOVE 1 TO SW-SOURCE-PRIORITY
+               MOVE "SUPA" TO SW-SOURCE-SYSTEM
+               MOVE SUPA-SELL-IN TO SW-SELL-IN
+               MOVE SUPA-QUALITY TO SW-QUALITY
+               MOVE SUPA-QUALITY-FLOOR TO SW-QUALITY-FLOOR
+               RELEASE SW-REC
+               ADD 1 TO WS-SUPPLIER-A-COUNT
+           END-PERFORM.
+           CLOSE FI-SUPPLIER-A.
+
+           OPEN INPUT FI-SUPPLIER-B.
+           PERFORM UNTIL 1 = 2
+               READ FI-SUPPLIER-B
+                   AT END EXIT PERFORM
+               END-READ
+               MOVE SPACES TO SW-REC
+               MOVE SUPB-ITEM-NAME TO SW-ITEM-NAME
+               MOVE 2 TO SW-SOURCE-PRIORITY
+               MOVE "SUPB" TO SW-SOURCE-SYSTEM
+               MOVE SUPB-SELL-IN TO SW-SELL-IN
+               MOVE SUPB-QUALITY TO SW-QUALITY
+               MOVE SUPB-QUALITY-FLOOR TO SW-QUALITY-FLOOR
+               RELEASE SW-REC
+               ADD 1 TO WS-SUPPLIER-B-COUNT
+           END-PERFORM.
+           CLOSE FI-SUPPLIER-B.
+
+       0200-WRITE-MERGED-OUTPUT.
+           OPEN OUTPUT FI-MERGED-OUT.
+           OPEN OUTPUT FI-MERGE-CONFLICTS.
+           MOVE LOW-VALUES TO WS-PRIOR-ITEM-NAME.
+           PERFORM UNTIL 1 = 2
+               RETURN SD-MERGE-WORK
+                   AT END EXIT PERFORM
+               END-RETURN
+               IF SW-ITEM-NAME = WS-PRIOR-ITEM-NAME
+                   PERFORM 0210-LOG-CONFLICT
+               ELSE
+                   PERFORM 0220-WRITE-MERGED-RECORD
+                   MOVE SW-ITEM-NAME TO WS-PRIOR-ITEM-NAME
+               END-IF
+           END-PERFORM.
+           CLOSE FI-MERGED-OUT.
+           CLOSE FI-MERGE-CONFLICTS.
+
+       0210-LOG-CONFLICT.
+           MOVE SPACES TO FS-CONFLICT-REC.
+           MOVE SW-ITEM-NAME TO CONF-ITEM-NAME.
+           MOVE SW-SOURCE-SYSTEM TO CONF-LOSING-SOURCE.
+           MOVE SW-SELL-IN TO CONF-LOSING-SELL-IN.
+           MOVE SW-QUALITY TO CONF-LOSING-QUALITY.
+           MOVE WS-WINNING-SOURCE TO CONF-WINNING-SOURCE.
+           WRITE FS-CONFLICT-REC.
+           ADD 1 TO WS-CONFLICT-COUNT.
+
+       0220-WRITE-MERGED-RECORD.
+           MOVE SPACES TO FS-MERGED-REC.
+           MOVE SW-SELL-IN TO MRG-SELL-IN.
+           MOVE SW-QUALITY TO MRG-QUALITY.
+           MOVE SW-ITEM-NAME TO MRG-ITEM-NAME.
+           MOVE SW-QUALITY-FLOOR TO MRG-QUALITY-FLOOR.
+           MOVE SW-SOURCE-SYSTEM TO MRG-SOURCE-SYSTEM.
+           MOVE SW-SOURCE-SYSTEM TO WS-WINNING-SOURCE.
+           WRITE FS-MERGED-REC.
+           ADD 1 TO WS-MERGED-COUNT.
