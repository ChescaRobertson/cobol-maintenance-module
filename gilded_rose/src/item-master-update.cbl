@@ -0,0 +1,159 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. "item-master-update".
+
+       ENVIRONMENT DIVISION.
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+             SELECT FI-TRANS ASSIGN "trans.dat"
+               ORGANIZATION IS LINE SEQUENTIAL.
+             SELECT FI-ITEM-MASTER ASSIGN "item-master.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS MASTER-ITEM-NAME
+               FILE STATUS IS WS-MASTER-STATUS.
+             SELECT FI-TRANS-REJECT ASSIGN "trans-reject.dat"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+           FILE SECTION.
+           FD FI-TRANS.
+           01 FS-TRANS-REC.
+             05 TRANS-CODE PIC X.
+             05 FILLER PIC X.
+             05 TRANS-ITEM-NAME PIC X(50).
+             05 FILLER PIC X.
+             05 TRANS-SELL-IN PIC S9(3) SIGN LEADING SEPARATE.
+             05 FILLER PIC X.
+             05 TRANS-QUALITY PIC S9(3) SIGN LEADING SEPARATE.
+             05 FILLER PIC X.
+             05 TRANS-QUALITY-FLOOR PIC S9(3) SIGN LEADING SEPARATE.
+           FD FI-ITEM-MASTER.
+           COPY ITEM-MSTR.
+           FD FI-TRANS-REJECT.
+           01 FS-TRANS-REJ-REC.
+             05 REJ-RAW-RECORD PIC X(67).
+             05 FILLER PIC X VALUE SPACE.
+             05 REJ-REASON-TEXT PIC X(22).
+
+           WORKING-STORAGE SECTION.
+           01 WS-MASTER-STATUS PIC XX VALUE "00".
+           01 WS-TRANS-COUNTS.
+             05 WS-ADD-COUNT PIC 9(6) VALUE 0.
+             05 WS-CHANGE-COUNT PIC 9(6) VALUE 0.
+             05 WS-DELETE-COUNT PIC 9(6) VALUE 0.
+             05 WS-TRANS-REJECT-COUNT PIC 9(6) VALUE 0.
+           01 WS-REJECT-FLAGS.
+             05 WS-REJECT-REASON PIC X(22) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+           OPEN INPUT FI-TRANS.
+           OPEN I-O FI-ITEM-MASTER.
+           IF WS-MASTER-STATUS NOT = "00"
+               DISPLAY "ITEM-MASTER-UPDATE: CANNOT OPEN ITEM-MASTER.DAT"
+                   ", STATUS=" WS-MASTER-STATUS
+               STOP RUN
+           END-IF.
+           OPEN OUTPUT FI-TRANS-REJECT.
+           GO TO 0100-START.
+
+       0100-START.
+           READ FI-TRANS
+               AT END GO TO 0200-END
+           END-READ.
+           PERFORM 0110-VALIDATE-TRANS.
+           IF WS-REJECT-REASON NOT = SPACES
+               PERFORM 0120-REJECT-TRANS
+               GO TO 0100-START
+           END-IF.
+           EVALUATE TRANS-CODE
+               WHEN "A"
+                   PERFORM 0130-ADD-ITEM
+               WHEN "C"
+                   PERFORM 0140-CHANGE-ITEM
+               WHEN "D"
+                   PERFORM 0150-DELETE-ITEM
+           END-EVALUATE.
+           GO TO 0100-START.
+
+       0110-VALIDATE-TRANS.
+           MOVE SPACES TO WS-REJECT-REASON.
+           IF TRANS-ITEM-NAME = SPACES
+               MOVE "E1-BLANK ITEM NAME" TO WS-REJECT-REASON
+           ELSE IF TRANS-CODE NOT = "A" AND TRANS-CODE NOT = "C"
+                   AND TRANS-CODE NOT = "D"
+               MOVE "E2-INVALID TRANS CODE" TO WS-REJECT-REASON
+           ELSE IF TRANS-CODE NOT = "D"
+                   AND TRANS-SELL-IN NOT NUMERIC
+               MOVE "E3-SELL-IN NOT NUMERIC" TO WS-REJECT-REASON
+           ELSE IF TRANS-CODE NOT = "D"
+                   AND TRANS-QUALITY NOT NUMERIC
+               MOVE "E4-QUALITY NOT NUMERIC" TO WS-REJECT-REASON
+           END-IF.
+
+       0120-REJECT-TRANS.
+           MOVE SPACES TO FS-TRANS-REJ-REC.
+           MOVE FS-TRANS-REC TO REJ-RAW-RECORD.
+           MOVE WS-REJECT-REASON TO REJ-REASON-TEXT.
+           WRITE FS-TRANS-REJ-REC.
+           ADD 1 TO WS-TRANS-REJECT-COUNT.
+
+       0130-ADD-ITEM.
+           MOVE SPACES TO MASTER-ITEM-REC.
+           MOVE TRANS-ITEM-NAME TO MASTER-ITEM-NAME.
+           MOVE TRANS-SELL-IN TO MASTER-SELL-IN.
+           MOVE TRANS-QUALITY TO MASTER-QUALITY.
+           IF TRANS-QUALITY-FLOOR IS NUMERIC
+               MOVE TRANS-QUALITY-FLOOR TO MASTER-QUALITY-FLOOR
+           ELSE
+               MOVE 0 TO MASTER-QUALITY-FLOOR
+           END-IF.
+           WRITE MASTER-ITEM-REC
+               INVALID KEY
+                   DISPLAY "ITEM-MASTER-UPDATE: DUPLICATE ADD FOR "
+                       TRANS-ITEM-NAME
+                   MOVE "E5-DUPLICATE ADD" TO WS-REJECT-REASON
+                   PERFORM 0120-REJECT-TRANS
+               NOT INVALID KEY
+                   ADD 1 TO WS-ADD-COUNT
+           END-WRITE.
+
+       0140-CHANGE-ITEM.
+           MOVE TRANS-ITEM-NAME TO MASTER-ITEM-NAME.
+           READ FI-ITEM-MASTER
+               INVALID KEY
+                   DISPLAY "ITEM-MASTER-UPDATE: CHANGE FOR UNKNOWN "
+                       TRANS-ITEM-NAME
+                   MOVE "E6-CHANGE UNKNOWN ITEM" TO WS-REJECT-REASON
+                   PERFORM 0120-REJECT-TRANS
+               NOT INVALID KEY
+                   MOVE TRANS-SELL-IN TO MASTER-SELL-IN
+                   MOVE TRANS-QUALITY TO MASTER-QUALITY
+                   IF TRANS-QUALITY-FLOOR IS NUMERIC
+                       MOVE TRANS-QUALITY-FLOOR TO MASTER-QUALITY-FLOOR
+                   ELSE
+                       MOVE 0 TO MASTER-QUALITY-FLOOR
+                   END-IF
+                   REWRITE MASTER-ITEM-REC
+                   ADD 1 TO WS-CHANGE-COUNT
+           END-READ.
+
+       0150-DELETE-ITEM.
+           MOVE TRANS-ITEM-NAME TO MASTER-ITEM-NAME.
+           DELETE FI-ITEM-MASTER
+               INVALID KEY
+                   DISPLAY "ITEM-MASTER-UPDATE: DELETE FOR UNKNOWN "
+                       TRANS-ITEM-NAME
+                   MOVE "E7-DELETE UNKNOWN ITEM" TO WS-REJECT-REASON
+                   PERFORM 0120-REJECT-TRANS
+               NOT INVALID KEY
+                   ADD 1 TO WS-DELETE-COUNT
+           END-DELETE.
+
+       0200-END.
+           CLOSE FI-TRANS.
+           CLOSE FI-ITEM-MASTER.
+           CLOSE FI-TRANS-REJECT.
+           DISPLAY "ITEM-MASTER-UPDATE: " WS-ADD-COUNT " ADDED, "
+               WS-CHANGE-COUNT " CHANGED, " WS-DELETE-COUNT " DELETED, "
+               WS-TRANS-REJECT-COUNT " REJECTED".
+           STOP RUN.
