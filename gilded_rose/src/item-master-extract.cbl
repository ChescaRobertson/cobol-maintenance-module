@@ -0,0 +1,84 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. "item-master-extract".
+
+       ENVIRONMENT DIVISION.
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+             SELECT FI-ITEM-MASTER ASSIGN "item-master.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS MASTER-ITEM-NAME
+               FILE STATUS IS WS-MASTER-STATUS.
+             SELECT FI-IN-ITEMS ASSIGN DYNAMIC WS-OUT-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+           FILE SECTION.
+           FD FI-ITEM-MASTER.
+           COPY ITEM-MSTR.
+           FD FI-IN-ITEMS.
+           01 FS-IN-ITEM.
+             05 IN-SELL-IN PIC S9(3) SIGN LEADING SEPARATE.
+             05 FILLER PIC X.
+             05 IN-QUALITY PIC S9(3) SIGN LEADING SEPARATE.
+             05 FILLER PIC X.
+             05 IN-ITEM-NAME PIC X(50).
+             05 FILLER PIC X.
+             05 IN-QUALITY-FLOOR PIC S9(3) SIGN LEADING SEPARATE.
+             05 FILLER PIC X.
+             05 IN-SOURCE-SYSTEM PIC X(4).
+
+           WORKING-STORAGE SECTION.
+           01 WS-MASTER-STATUS PIC XX VALUE "00".
+           01 WS-EXTRACT-COUNT PIC 9(6) VALUE 0.
+           01 WS-RUN-PARMS.
+             05 WS-RUN-DATE PIC X(8) VALUE SPACES.
+             05 WS-ARG-NUM PIC 9(2) VALUE 0.
+           01 WS-RUN-FILENAMES.
+             05 WS-OUT-FILENAME PIC X(20) VALUE "in.dat".
+
+       PROCEDURE DIVISION.
+           PERFORM 0050-GET-RUN-PARMS.
+           OPEN INPUT FI-ITEM-MASTER.
+           IF WS-MASTER-STATUS NOT = "00"
+               DISPLAY "ITEM-MASTER-EXTRACT: CANNOT OPEN "
+                   "ITEM-MASTER.DAT, STATUS=" WS-MASTER-STATUS
+               STOP RUN
+           END-IF.
+           OPEN OUTPUT FI-IN-ITEMS.
+           PERFORM UNTIL 1 = 2
+               READ FI-ITEM-MASTER NEXT RECORD
+                   AT END EXIT PERFORM
+               END-READ
+               PERFORM 0100-WRITE-IN-ITEM
+           END-PERFORM.
+           CLOSE FI-ITEM-MASTER.
+           CLOSE FI-IN-ITEMS.
+           DISPLAY "ITEM-MASTER-EXTRACT: " WS-EXTRACT-COUNT
+               " RECORD(S) EXTRACTED TO " WS-OUT-FILENAME.
+           STOP RUN.
+
+       0050-GET-RUN-PARMS.
+           MOVE 1 TO WS-ARG-NUM.
+           DISPLAY WS-ARG-NUM UPON ARGUMENT-NUMBER.
+           MOVE SPACES TO WS-RUN-DATE.
+           ACCEPT WS-RUN-DATE FROM ARGUMENT-VALUE
+               ON EXCEPTION
+                   CONTINUE
+           END-ACCEPT.
+           IF WS-RUN-DATE IS NUMERIC
+               STRING "in-" WS-RUN-DATE ".dat" DELIMITED BY SIZE
+                   INTO WS-OUT-FILENAME
+           ELSE
+               MOVE SPACES TO WS-RUN-DATE
+           END-IF.
+
+       0100-WRITE-IN-ITEM.
+           MOVE SPACES TO FS-IN-ITEM.
+           MOVE MASTER-SELL-IN TO IN-SELL-IN.
+           MOVE MASTER-QUALITY TO IN-QUALITY.
+           MOVE MASTER-ITEM-NAME TO IN-ITEM-NAME.
+           MOVE MASTER-QUALITY-FLOOR TO IN-QUALITY-FLOOR.
+           MOVE "MSTR" TO IN-SOURCE-SYSTEM.
+           WRITE FS-IN-ITEM.
+           ADD 1 TO WS-EXTRACT-COUNT.
