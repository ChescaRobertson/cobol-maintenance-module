@@ -0,0 +1,86 @@
+//GLDROSE  JOB  (ACCTNO),'NIGHTLY QUALITY RUN',CLASS=A,MSGCLASS=X
+//*--------------------------------------------------------------*
+//* ILLUSTRATIVE ONLY - this JCL documents the production dataset
+//* shape (GDG base, dated generation datasets, PARM passing) this
+//* job would use on a real z/OS system; it is not executed or
+//* parsed anywhere in this repository or its test harness. The DD
+//* names below (IN-ITEMS, OUT-ITEMS, AUDIT-OUT, etc.) are chosen to
+//* read clearly next to the file each step produces/consumes, but
+//* this shop's COBOL SELECT clauses never resolve a file by ddname
+//* - every SELECT here uses a literal or ASSIGN DYNAMIC OS-style
+//* filename (see the ENVIRONMENT DIVISION of each program), so on
+//* an actual mainframe these DD statements would need to either
+//* match the literal filenames the programs build (e.g. via a
+//* pre-step that symlinks/copies datasets to those names) or the
+//* programs would need to be converted to ddname-resolved SELECTs,
+//* which has not been done here to avoid disturbing the already
+//* runtime-verified flat-file behavior of reqs 000-009.
+//* PARM1 is the business date (YYYYMMDD) used to build the dated
+//* IN/OUT file names; PARM2 is the restart-from record count, left
+//* blank for a normal run and supplied by operations when
+//* restarting an abended step.
+//* OUT-ITEMS is a GDG base - each day's run creates the next
+//* +1 generation and the catalog retains the prior generations,
+//* which is the real GDG retention this shop's JCL provides (the
+//* COBOL program itself just names the day's files; it has no
+//* notion of generation numbers or catalog management).
+//* STEP0 combines the day's supplier extracts into IN-ITEMS,
+//* tagging each record with the owning supplier and resolving
+//* same-item conflicts by supplier priority (SORT ascending on
+//* item name then source priority, keeping only the first of
+//* each group) rather than by input order.
+//* STEP0A applies the day's add/change/delete transactions to the
+//* indexed item master. STEP0B extracts the (now current) master
+//* into the same IN-ITEMS shape STEP0 produces, so a SKU add,
+//* quality correction, or retirement made through the master
+//* maintenance transaction file reaches the nightly run without
+//* anyone hand-editing or regenerating the whole input file -
+//* this step's IN-ITEMS output and STEP0's IN-ITEMS output are
+//* meant to be concatenated (or run on alternate nights / merged
+//* by a prior step) depending on how this shop chooses to combine
+//* supplier-fed and master-fed items; that combination step is
+//* not itself modeled here.
+//*--------------------------------------------------------------*
+//STEP0    EXEC PGM=MERGE-SUPPLIER-FEEDS
+//STEPLIB  DD   DSN=PROD.GILDEDROSE.LOADLIB,DISP=SHR
+//SUPPLIER-A DD DSN=PROD.SUPPLIERA.EXTRACT.D&RUNDATE,DISP=SHR
+//SUPPLIER-B DD DSN=PROD.SUPPLIERB.EXTRACT.D&RUNDATE,DISP=SHR
+//SORTWK01 DD   UNIT=SYSDA,SPACE=(CYL,(5,5))
+//IN-ITEMS DD   DSN=PROD.GILDEDROSE.IN.D&RUNDATE,
+//             DISP=(NEW,CATLG,DELETE)
+//MERGE-CONFLICTS DD DSN=PROD.GILDEDROSE.MERGECONF.D&RUNDATE,
+//             DISP=(NEW,CATLG,DELETE)
+//SYSOUT   DD   SYSOUT=*
+//*--------------------------------------------------------------*
+//STEP0A   EXEC PGM=ITEM-MASTER-UPDATE
+//STEPLIB  DD   DSN=PROD.GILDEDROSE.LOADLIB,DISP=SHR
+//TRANS    DD   DSN=PROD.GILDEDROSE.TRANS.D&RUNDATE,DISP=SHR
+//ITEM-MASTER DD DSN=PROD.GILDEDROSE.ITEMMSTR,DISP=SHR
+//TRANS-REJECT DD DSN=PROD.GILDEDROSE.TRANSREJ.D&RUNDATE,
+//             DISP=(NEW,CATLG,DELETE)
+//SYSOUT   DD   SYSOUT=*
+//*--------------------------------------------------------------*
+//STEP0B   EXEC PGM=ITEM-MASTER-EXTRACT,PARM='&RUNDATE'
+//STEPLIB  DD   DSN=PROD.GILDEDROSE.LOADLIB,DISP=SHR
+//ITEM-MASTER DD DSN=PROD.GILDEDROSE.ITEMMSTR,DISP=SHR
+//IN-ITEMS DD   DSN=PROD.GILDEDROSE.IN.MSTR.D&RUNDATE,
+//             DISP=(NEW,CATLG,DELETE)
+//SYSOUT   DD   SYSOUT=*
+//*--------------------------------------------------------------*
+//STEP1    EXEC PGM=GILDED-ROSE,PARM='&RUNDATE &RESTFROM'
+//STEPLIB  DD   DSN=PROD.GILDEDROSE.LOADLIB,DISP=SHR
+//IN-ITEMS DD   DSN=PROD.GILDEDROSE.IN.D&RUNDATE,DISP=SHR
+//OUT-ITEMS DD  DSN=PROD.GILDEDROSE.OUT(+1),
+//             DISP=(NEW,CATLG,DELETE),
+//             LIKE=PROD.GILDEDROSE.OUT(0)
+//AUDIT-OUT DD  DSN=PROD.GILDEDROSE.AUDIT.D&RUNDATE,
+//             DISP=(NEW,CATLG,DELETE)
+//BAD-IN   DD   DSN=PROD.GILDEDROSE.BADIN.D&RUNDATE,
+//             DISP=(NEW,CATLG,DELETE)
+//RECON-OUT DD  DSN=PROD.GILDEDROSE.RECON.D&RUNDATE,
+//             DISP=(NEW,CATLG,DELETE)
+//CHECKPOINT DD DSN=PROD.GILDEDROSE.CKPT.D&RUNDATE,
+//             DISP=(NEW,CATLG,DELETE)
+//REORDER-OUT DD DSN=PROD.GILDEDROSE.REORDER.D&RUNDATE,
+//             DISP=(NEW,CATLG,DELETE)
+//SYSOUT   DD   SYSOUT=*
