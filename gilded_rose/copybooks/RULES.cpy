@@ -0,0 +1,31 @@
+      *****************************************************************
+      *  RULES.cpy
+      *  Decay/threshold rule table for the gilded-rose nightly run.
+      *  Loaded at runtime by 0050-INIT-RULES-TABLE from rules.dat (see
+      *  gilded_rose/data/rules.dat for the shipped default) so the
+      *  business can retune decay rates/cutoffs, or add a category, by
+      *  editing that file - no code change or recompile needed. One
+      *  entry per item category, matched against ITEM-NAME by prefix.
+      *  RULE-PREFIX-LEN of zero is the catch-all (Normal Items) entry
+      *  and must stay last in rules.dat. WS-RULE-COUNT holds how many
+      *  entries rules.dat actually supplied (up to the OCCURS 6 limit
+      *  below, which only needs to grow if rules.dat grows past six
+      *  categories).
+      *****************************************************************
+       01 WS-RULE-TABLE-CTL.
+           05 WS-RULE-COUNT PIC 9(2) VALUE 0.
+           05 WS-RULES-STATUS PIC XX VALUE "00".
+       01 WS-RULES-TABLE.
+           05 RULE-ENTRY OCCURS 6 TIMES INDEXED BY RULE-IDX.
+             10 RULE-NAME-PREFIX PIC X(20).
+             10 RULE-PREFIX-LEN PIC 9(2).
+             10 RULE-CATEGORY PIC X(10).
+             10 RULE-THRESH-1 PIC S9(3).
+             10 RULE-THRESH-2 PIC S9(3).
+             10 RULE-DELTA-1 PIC S9(2).
+             10 RULE-DELTA-2 PIC S9(2).
+             10 RULE-DELTA-3 PIC S9(2).
+             10 RULE-DELTA-DEFAULT PIC S9(2).
+             10 RULE-FIXED-QUALITY PIC S9(3).
+             10 RULE-NO-SELLIN-DECAY PIC X.
+             10 RULE-NO-QUALITY-CAP PIC X.
