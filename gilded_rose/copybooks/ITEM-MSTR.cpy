@@ -0,0 +1,11 @@
+      *****************************************************************
+      *  ITEM-MSTR.cpy
+      *  Indexed item master record, keyed by MASTER-ITEM-NAME.
+      *  Shared between the item-master-update maintenance program and
+      *  any program that reads the master directly.
+      *****************************************************************
+       01 MASTER-ITEM-REC.
+           05 MASTER-ITEM-NAME PIC X(50).
+           05 MASTER-SELL-IN PIC S9(3) SIGN LEADING SEPARATE.
+           05 MASTER-QUALITY PIC S9(3) SIGN LEADING SEPARATE.
+           05 MASTER-QUALITY-FLOOR PIC S9(3) SIGN LEADING SEPARATE.
